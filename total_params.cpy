@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Copybook:   TOTAL_PARAMS
+      * Purpose:    Shared basket layout passed between TOTAL and its
+      *             callers (BASKET-TEST, the receipt printer, the
+      *             batch basket driver, and so on).
+      * Modification History:
+      *   - Basket table widened from a fixed 10 lines to a variable
+      *     length table driven by item-count, to cope with basket
+      *     sizes seen on the bigger weekly shops.
+      *   - item-code added so a basket line can carry a product/SKU
+      *     code and have PRICE-BASKET resolve unitprice from the
+      *     product master instead of the caller supplying it.
+      *   - line-discount-pct/line-offer-qty and basket-discount-pct
+      *     added so weekly promotions (percentage-off lines and
+      *     N-for-the-price-of-(N-1) offers, plus a whole-basket
+      *     discount) can be applied before the total is struck.
+      *   - line-tax-code and tax-summary added so VAT can be broken
+      *     out into a tax-exclusive subtotal (total), the tax due per
+      *     rate, and a tax-inclusive grand total.
+      *   - line-total added: TOTAL writes back the post-discount line
+      *     amount so PRINT-RECEIPT (and anything else that itemizes a
+      *     basket) does not have to re-derive the pricing logic.
+      *   - quantity made signed and validation-summary added: TOTAL
+      *     now rejects lines with a negative, zero, or unreasonably
+      *     large quantity instead of silently totaling them.
+      *   - basket-id added so a basket can be identified as it moves
+      *     through the overnight batch run and its results file.
+      *   - currency-code added so a basket can be struck in any
+      *     currency the business trades in, not just sterling; TOTAL
+      *     echoes the (validated) code back onto tax-summary so a
+      *     caller holding only the totals still knows what they are
+      *     totals of.
+      *   - fraud-flag/fraud-reason added to validation-summary so an
+      *     unusually high-value basket, or one with an unusually high
+      *     number of rejected lines, is marked for review rather than
+      *     passing through the batch run unremarked.
+      *   - loyalty-card-id added to basket and loyalty-summary added
+      *     so a points-earned figure can be struck off the final
+      *     total for whichever customer's card the basket was rung
+      *     up against.
+      *   - line-currency-code added so each line can carry the
+      *     currency the item is actually priced in, for the
+      *     overseas-priced items coming into the catalog; a blank
+      *     line currency defaults to the basket's own currency.
+      *     mixed-currency-flag added to validation-summary so TOTAL
+      *     can reject outright a basket whose lines do not all
+      *     resolve to one common currency, rather than blending
+      *     numerically incompatible amounts into one total.
+      *   - fraud-flag/fraud-reason now also set when a single line's
+      *     value exceeds the threshold, not only the basket total.
+      *   - fraud-reason widened to 26 characters - 'BASKET VALUE
+      *     EXCEEDS LIMIT' was one character too long for the old 25.
+      *   - line-total widened to 9 integer digits (a single line can
+      *     run to unitprice's full 999999.99 times the 500-unit
+      *     quantity cap) and total/tax-standard-amount/
+      *     tax-reduced-amount/tax-amount/total-with-tax widened to
+      *     12 integer digits (up to 500 such lines summed) - the old
+      *     6-digit fields wrapped silently on a large basket instead
+      *     of overflowing into an error.
+      ******************************************************************
+       01  basket.
+           05  basket-id           PIC X(10) VALUE SPACES.
+           05  loyalty-card-id     PIC X(12) VALUE SPACES.
+           05  currency-code       PIC X(03) VALUE 'GBP'.
+               88  currency-supported  VALUES 'GBP' 'USD' 'EUR'.
+           05  item-count          PIC 9(04) COMP VALUE ZERO.
+           05  basket-discount-pct PIC 9(03)V9(2) VALUE ZERO.
+           05  basket-line OCCURS 1 TO 500 TIMES
+                           DEPENDING ON item-count
+                           INDEXED BY basket-idx.
+               10  item-code         PIC X(10).
+               10  unitprice         PIC 9(06)V9(2).
+               10  quantity          PIC S9(04).
+               10  line-discount-pct PIC 9(03)V9(2) VALUE ZERO.
+               10  line-offer-qty    PIC 9(02) VALUE ZERO.
+               10  line-currency-code PIC X(03) VALUE SPACES.
+               10  line-tax-code     PIC X(01) VALUE 'S'.
+                   88  line-tax-standard   VALUE 'S'.
+                   88  line-tax-reduced    VALUE 'R'.
+                   88  line-tax-zero       VALUE 'Z'.
+               10  line-total        PIC 9(09)V9(2) VALUE ZERO.
+               10  line-rejected     PIC X(01) VALUE 'N'.
+                   88  line-was-rejected   VALUE 'Y'.
+      * total is the tax-exclusive subtotal, struck after discounts.
+       01  total               PIC 9(12)V9(2).
+       01  tax-summary.
+           05  total-currency-code PIC X(03) VALUE SPACES.
+           05  tax-standard-amount PIC 9(12)V9(2) VALUE ZERO.
+           05  tax-reduced-amount  PIC 9(12)V9(2) VALUE ZERO.
+           05  tax-amount          PIC 9(12)V9(2) VALUE ZERO.
+           05  total-with-tax      PIC 9(12)V9(2) VALUE ZERO.
+       01  validation-summary.
+           05  rejected-count       PIC 9(04) VALUE ZERO.
+           05  first-rejected-item  PIC X(10) VALUE SPACES.
+           05  fraud-flag           PIC X(01) VALUE 'N'.
+               88  fraud-suspected      VALUE 'Y'.
+           05  fraud-reason         PIC X(26) VALUE SPACES.
+           05  mixed-currency-flag  PIC X(01) VALUE 'N'.
+               88  mixed-currency-rejected  VALUE 'Y'.
+       01  loyalty-summary.
+           05  loyalty-points-earned PIC 9(06) COMP VALUE ZERO.
