@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Resolve unitprice(i) for every basket line from
+      *             the product master, keyed on item-code(i), so
+      *             callers only need to carry item codes and
+      *             quantities rather than pricing the basket
+      *             themselves.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Product master OPEN now checked for success, same as every
+      *     other file in the system; a basket is left unpriced rather
+      *     than the program running on past a master file that never
+      *     opened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-BASKET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT product-master-file ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS prod-code
+               FILE STATUS IS product-master-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  product-master-file.
+       COPY 'product_master.cpy'.
+       WORKING-STORAGE SECTION.
+       01  product-master-status   PIC X(02) VALUE SPACES.
+           88  product-master-ok           VALUE '00'.
+           88  product-master-not-found    VALUE '23'.
+       01  product-master-open-switch PIC X(01) VALUE 'N'.
+           88  product-master-opened       VALUE 'Y'.
+       01  i                       PIC 9(04) COMP.
+       LINKAGE SECTION.
+       COPY 'total_params.cpy'.
+       PROCEDURE DIVISION USING basket.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PRICE-LINES THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT product-master-file.
+           IF product-master-ok
+               MOVE 'Y' TO product-master-open-switch
+           ELSE
+               DISPLAY 'PRICE-BASKET: PRODUCT MASTER FAILED TO OPEN - '
+                   'STATUS ' product-master-status
+                   ' - BASKET LEFT UNPRICED'
+           END-IF.
+           MOVE 1 TO i.
+       1000-EXIT.
+           EXIT.
+
+       2000-PRICE-LINES.
+           IF product-master-opened
+               PERFORM 2100-PRICE-ONE-LINE THRU 2100-EXIT
+                   UNTIL i > item-count
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRICE-ONE-LINE.
+           MOVE item-code(i) TO prod-code.
+           READ product-master-file
+               INVALID KEY
+                   MOVE ZEROES TO unitprice(i)
+                   DISPLAY 'PRICE-BASKET: UNKNOWN ITEM CODE ['
+                       item-code(i) ']'
+               NOT INVALID KEY
+                   MOVE prod-price TO unitprice(i)
+           END-READ.
+           ADD 1 TO i.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF product-master-opened
+               CLOSE product-master-file
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM PRICE-BASKET.
