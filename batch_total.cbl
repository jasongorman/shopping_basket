@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Strike the total for every basket in a batch input
+      *             file in one run, rather than having an operator
+      *             invoke TOTAL basket by basket. Reads a header/
+      *             detail transaction file (one header per basket,
+      *             one detail record per basket line) and writes one
+      *             result line per basket to the batch results file.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Checkpoint written after every basket is totaled, and
+      *     read back on startup, so an overnight run that abends
+      *     partway through can be restarted without re-totaling
+      *     baskets already written to the results file.
+      *   - Loyalty card id carried on the header record, so batch
+      *     baskets earn points the same as any other caller of TOTAL.
+      *   - Checkpoint record count corrected: the lookahead record
+      *     already read into the buffer when a basket is finalized by
+      *     the arrival of the next header was being counted as
+      *     processed before its fields were actually applied, so a
+      *     restart would skip straight past that header and lose the
+      *     next basket's id, discount, currency and loyalty card.
+      *   - 4000-ADD-BASKET-LINE now caps at the basket table's
+      *     500-line limit instead of writing past it.
+      *   - batch-output-record's total/tax/total-with-tax fields
+      *     widened to match total_params.cpy's wider fields, and
+      *     result-line widened from 80 to 120 bytes to give the
+      *     wider record room - BASKETOUT is line sequential, so
+      *     widening it does not disturb any other reader of the file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TOTAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT basket-batch-file ASSIGN TO "BASKETIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT batch-result-file ASSIGN TO "BASKETOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT checkpoint-file ASSIGN TO "BASKETCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  basket-batch-file.
+       COPY 'basket_batch_record.cpy'.
+       FD  batch-result-file.
+       01  result-line             PIC X(120).
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckp-records-read        PIC 9(08).
+           05  ckp-basket-count        PIC 9(06).
+           05  ckp-last-basket-id      PIC X(10).
+       WORKING-STORAGE SECTION.
+       COPY 'total_params.cpy'.
+       01  batch-eof-switch         PIC X(01) VALUE 'N'.
+           88  end-of-batch-file        VALUE 'Y'.
+       01  basket-pending-switch    PIC X(01) VALUE 'N'.
+           88  basket-pending            VALUE 'Y'.
+       01  basket-count             PIC 9(06) COMP VALUE ZERO.
+       01  checkpoint-status        PIC X(02) VALUE SPACES.
+           88  checkpoint-ok            VALUE '00'.
+           88  checkpoint-not-found     VALUE '35'.
+       01  records-read-count       PIC 9(08) COMP VALUE ZERO.
+       01  restart-skip-count       PIC 9(08) COMP VALUE ZERO.
+       01  skip-idx                 PIC 9(08) COMP.
+       01  restart-switch           PIC X(01) VALUE 'N'.
+           88  restarting-from-checkpoint   VALUE 'Y'.
+       01  new-header-pending-switch PIC X(01) VALUE 'N'.
+           88  finalizing-for-new-header    VALUE 'Y'.
+       01  batch-output-record.
+           05  bor-basket-id      PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-currency-code  PIC X(03).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-total          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-tax            PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-total-with-tax PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-rejected-count PIC ZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-fraud-flag     PIC X(01).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  bor-loyalty-points PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(27) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+               UNTIL end-of-batch-file.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           DISPLAY 'BATCH-TOTAL: BASKETS TOTALED: ' basket-count.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+           OPEN INPUT basket-batch-file.
+           IF restarting-from-checkpoint
+               OPEN EXTEND batch-result-file
+               PERFORM 1100-READ-BATCH-RECORD THRU 1100-EXIT
+                   VARYING skip-idx FROM 1 BY 1
+                   UNTIL skip-idx > restart-skip-count
+               DISPLAY 'BATCH-TOTAL: RESTARTING AFTER '
+                   restart-skip-count ' INPUT RECORDS, LAST BASKET '
+                   ckp-last-basket-id
+           ELSE
+               OPEN OUTPUT batch-result-file
+           END-IF.
+           PERFORM 1100-READ-BATCH-RECORD THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      * Read back the checkpoint from the prior run, if any. A missing
+      * or empty checkpoint file means this is a fresh run.
+       1050-READ-CHECKPOINT.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-ok
+               READ checkpoint-file
+                   AT END
+                       MOVE 'N' TO restart-switch
+                   NOT AT END
+                       MOVE ckp-records-read TO restart-skip-count
+                       MOVE 'Y' TO restart-switch
+               END-READ
+               CLOSE checkpoint-file
+           ELSE
+               MOVE 'N' TO restart-switch
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-READ-BATCH-RECORD.
+           READ basket-batch-file
+               AT END
+                   MOVE 'Y' TO batch-eof-switch
+               NOT AT END
+                   ADD 1 TO records-read-count
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-BATCH.
+           PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-RECORD.
+           EVALUATE TRUE
+               WHEN bbr-is-header
+                   PERFORM 3000-START-NEW-BASKET THRU 3000-EXIT
+               WHEN bbr-is-detail
+                   PERFORM 4000-ADD-BASKET-LINE THRU 4000-EXIT
+               WHEN OTHER
+                   DISPLAY 'BATCH-TOTAL: SKIPPING UNKNOWN RECORD TYPE ['
+                       bbr-record-type ']'
+           END-EVALUATE.
+           PERFORM 1100-READ-BATCH-RECORD THRU 1100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      * A new header closes out whatever basket was being accumulated
+      * and starts the next one. The header record itself has already
+      * been read into the buffer (and counted) by the time this runs,
+      * but its fields are not applied to basket until after the prior
+      * basket is finalized below, so the checkpoint must not treat
+      * this record as processed yet - see 5100-WRITE-CHECKPOINT.
+       3000-START-NEW-BASKET.
+           IF basket-pending
+               MOVE 'Y' TO new-header-pending-switch
+               PERFORM 5000-TOTAL-AND-WRITE THRU 5000-EXIT
+               MOVE 'N' TO new-header-pending-switch
+           END-IF.
+           INITIALIZE basket.
+           MOVE bbr-basket-id TO basket-id.
+           MOVE bbr-basket-discount-pct TO basket-discount-pct.
+           MOVE 'GBP' TO currency-code.
+           IF bbr-currency-code NOT = SPACES
+               MOVE bbr-currency-code TO currency-code
+           END-IF.
+           MOVE bbr-loyalty-card-id TO loyalty-card-id.
+           MOVE 'Y' TO basket-pending-switch.
+       3000-EXIT.
+           EXIT.
+
+       4000-ADD-BASKET-LINE.
+           IF item-count < 500
+               ADD 1 TO item-count
+               MOVE bbr-item-code TO item-code(item-count)
+               MOVE bbr-unitprice TO unitprice(item-count)
+               MOVE bbr-quantity TO quantity(item-count)
+               MOVE bbr-line-discount-pct
+                   TO line-discount-pct(item-count)
+               MOVE bbr-line-offer-qty TO line-offer-qty(item-count)
+               MOVE bbr-line-tax-code TO line-tax-code(item-count)
+           ELSE
+               DISPLAY 'BATCH-TOTAL: BASKET [' basket-id
+                   '] EXCEEDS 500 LINES - DETAIL RECORD ['
+                   bbr-item-code '] DROPPED'
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       5000-TOTAL-AND-WRITE.
+           CALL 'TOTAL' USING basket, total, tax-summary,
+               validation-summary, loyalty-summary.
+           MOVE basket-id TO bor-basket-id.
+           MOVE total-currency-code TO bor-currency-code.
+           MOVE total TO bor-total.
+           MOVE tax-amount TO bor-tax.
+           MOVE total-with-tax TO bor-total-with-tax.
+           MOVE rejected-count TO bor-rejected-count.
+           MOVE fraud-flag TO bor-fraud-flag.
+           MOVE loyalty-points-earned TO bor-loyalty-points.
+           MOVE batch-output-record TO result-line.
+           WRITE result-line.
+           ADD 1 TO basket-count.
+           MOVE 'N' TO basket-pending-switch.
+           PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      * The checkpoint is the commit point for the run: once this
+      * basket's result line is on disk, a restart should never total
+      * it again. When finalizing because the next header has already
+      * been read into the buffer, that record has not been applied
+      * to any basket yet, so it must not be counted as processed -
+      * the restart skip count is backed off by one so the header is
+      * re-read and re-applied normally instead of being skipped.
+       5100-WRITE-CHECKPOINT.
+           IF finalizing-for-new-header
+               COMPUTE ckp-records-read = records-read-count - 1
+           ELSE
+               MOVE records-read-count TO ckp-records-read
+           END-IF.
+           MOVE basket-count TO ckp-basket-count.
+           MOVE basket-id TO ckp-last-basket-id.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+       5100-EXIT.
+           EXIT.
+
+      * Catches the final basket in the file, which has no following
+      * header to trigger its total.
+       8000-FINALIZE.
+           IF basket-pending
+               PERFORM 5000-TOTAL-AND-WRITE THRU 5000-EXIT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE basket-batch-file.
+           CLOSE batch-result-file.
+           PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      * A clean end of run means there is nothing to restart; clear
+      * the checkpoint so the next run starts from scratch.
+       9100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+       9100-EXIT.
+           EXIT.
+
+       END PROGRAM BATCH-TOTAL.
