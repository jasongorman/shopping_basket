@@ -1,22 +1,409 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Strike the total for a basket: price each line,
+      *             apply any line and whole-basket promotions, and
+      *             sum the result.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Loop bound driven by item-count instead of a fixed 10.
+      *   - Line and basket-level discounts applied before totaling.
+      *   - VAT broken out per rate into tax-summary; total remains
+      *     the tax-exclusive subtotal.
+      *   - Lines with a negative, zero, or unreasonably large
+      *     quantity are rejected (excluded from the total) rather
+      *     than being totaled as supplied.
+      *   - ROUNDED (round-half-up) applied consistently to every
+      *     monetary MULTIPLY/COMPUTE, down to the penny, so the till
+      *     reconciles exactly against this program.
+      *   - Every calculation is appended to the AUDITLOG file, so a
+      *     basket's figures can be traced back and reconciled after
+      *     the fact regardless of which program called TOTAL.
+      *   - Baskets whose final value, or whose count of rejected
+      *     lines, exceeds a fraud/error threshold are flagged for
+      *     review rather than passing through unremarked.
+      *   - Loyalty points are struck off the tax-inclusive total for
+      *     any basket carrying a loyalty-card-id.
+      *   - A basket whose lines do not all resolve to one common
+      *     currency is rejected outright rather than totaled; a
+      *     blank line currency defaults to the basket's own.
+      *   - Individual lines over the fraud/error value threshold are
+      *     now flagged as well as the basket total.
+      *   - Line and basket-level discount percentages are capped at
+      *     100% before being applied, so a bad discount percentage
+      *     cannot turn into a negative factor.
+      *   - line-gross/line-net/line-tax widened to match the wider
+      *     total_params.cpy fields, and the MULTIPLY/ADD that strike
+      *     a line's value now carry ON SIZE ERROR so an amount too
+      *     big for even the widened fields rejects the line (or, for
+      *     the running total, flags the basket) instead of wrapping
+      *     silently.
+      *   - fraud-value-threshold/fraud-line-value-threshold/
+      *     fraud-rejected-threshold are now read once per run from an
+      *     optional FRAUDCFG file, so the limits can be tuned without
+      *     recompiling; the VALUE clauses below remain in force as
+      *     the defaults when FRAUDCFG is not present.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOTAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-log-file ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+           SELECT fraud-config-file ASSIGN TO "FRAUDCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fraud-config-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  audit-log-file.
+       COPY 'audit_record.cpy'.
+       FD  fraud-config-file.
+       COPY 'fraud_thresholds.cpy'.
        WORKING-STORAGE SECTION.
-       01  i           PIC 9(02).
-       01  subtotal    PIC 9(04)V9(2).
+       01  i                   PIC 9(04) COMP.
+       01  line-gross          PIC 9(09)V9(2).
+       01  line-net            PIC 9(09)V9(2).
+       01  line-tax            PIC 9(09)V9(2).
+       01  free-units          PIC 9(04) COMP.
+       01  discount-factor     PIC 9(01)V9(4) VALUE 1.
+       01  vat-standard-rate   PIC 9(02)V9(2) VALUE 20.00.
+       01  vat-reduced-rate    PIC 9(02)V9(2) VALUE 5.00.
+       01  max-line-quantity   PIC 9(04) VALUE 500.
+       01  fraud-value-threshold  PIC 9(06)V9(2) VALUE 5000.00.
+       01  fraud-line-value-threshold PIC 9(06)V9(2) VALUE 1000.00.
+       01  fraud-rejected-threshold PIC 9(02) VALUE 5.
+       01  loyalty-earn-rate       PIC 9(02) VALUE 1.
+       01  audit-date          PIC 9(08).
+       01  audit-time          PIC 9(08).
+       01  audit-log-status    PIC X(02) VALUE SPACES.
+           88  audit-log-not-found    VALUE '35'.
+       01  fraud-config-status PIC X(02) VALUE SPACES.
+           88  fraud-config-not-found VALUE '35'.
+       01  thresholds-loaded-switch PIC X(01) VALUE 'N'.
+           88  thresholds-already-loaded  VALUE 'Y'.
        LINKAGE SECTION.
        COPY 'total_params.cpy'.
-       PROCEDURE DIVISION USING basket, total.
-       MAIN-PROCEDURE.
+       PROCEDURE DIVISION USING basket, total, tax-summary,
+                                 validation-summary, loyalty-summary.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT mixed-currency-rejected
+               PERFORM 2000-TOTAL-LINES THRU 2000-EXIT
+               PERFORM 3000-APPLY-BASKET-DISCOUNT THRU 3000-EXIT
+               PERFORM 4000-CALCULATE-TAX THRU 4000-EXIT
+               PERFORM 4500-FLAG-FRAUD THRU 4500-EXIT
+               PERFORM 4700-CALCULATE-LOYALTY-POINTS THRU 4700-EXIT
+           END-IF.
+           PERFORM 5000-WRITE-AUDIT-LOG THRU 5000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
            SET total TO ZEROES.
+           INITIALIZE tax-summary.
+           INITIALIZE validation-summary.
+           INITIALIZE loyalty-summary.
+           PERFORM 1010-LOAD-FRAUD-THRESHOLDS THRU 1010-EXIT.
+           PERFORM 1050-VALIDATE-CURRENCY THRU 1050-EXIT.
+           PERFORM 1060-VALIDATE-LINE-CURRENCIES THRU 1060-EXIT.
+           MOVE 1 TO i.
+       1000-EXIT.
+           EXIT.
 
-           MOVE 1 TO i
+      * The fraud/error thresholds are loaded once per run, not once
+      * per basket - WORKING-STORAGE keeps its value across calls to
+      * TOTAL within the same job, so this only costs one file read
+      * regardless of how many baskets the caller totals. A missing
+      * FRAUDCFG file is not an error: the compiled-in VALUE defaults
+      * on the threshold fields above are left in force.
+       1010-LOAD-FRAUD-THRESHOLDS.
+           IF NOT thresholds-already-loaded
+               OPEN INPUT fraud-config-file
+               IF fraud-config-not-found
+                   DISPLAY 'TOTAL: FRAUDCFG NOT FOUND - '
+                       'USING DEFAULT FRAUD THRESHOLDS'
+               ELSE
+                   READ fraud-config-file
+                       AT END
+                           DISPLAY 'TOTAL: FRAUDCFG EMPTY - '
+                               'USING DEFAULT FRAUD THRESHOLDS'
+                       NOT AT END
+                           MOVE ft-fraud-value-threshold
+                               TO fraud-value-threshold
+                           MOVE ft-fraud-line-value-threshold
+                               TO fraud-line-value-threshold
+                           MOVE ft-fraud-rejected-threshold
+                               TO fraud-rejected-threshold
+                           DISPLAY 'TOTAL: FRAUD THRESHOLDS LOADED '
+                               'FROM FRAUDCFG'
+                   END-READ
+                   CLOSE fraud-config-file
+               END-IF
+               MOVE 'Y' TO thresholds-loaded-switch
+           END-IF.
+       1010-EXIT.
+           EXIT.
 
-           PERFORM UNTIL i = 10
-               MULTIPLY unitprice(i) BY quantity(i) GIVING subtotal
-               ADD subtotal TO total
-               ADD 1 TO i
-           END-PERFORM.
+      * An unrecognised currency code cannot be struck accurately, so
+      * the basket falls back to sterling rather than totaling figures
+      * in a currency nobody asked for.
+       1050-VALIDATE-CURRENCY.
+           IF NOT currency-supported
+               DISPLAY 'TOTAL: UNSUPPORTED CURRENCY [' currency-code
+                   '] - DEFAULTING TO GBP'
+               MOVE 'GBP' TO currency-code
+           END-IF.
+           MOVE currency-code TO total-currency-code.
+       1050-EXIT.
+           EXIT.
+
+      * Every line must resolve to the same currency as the basket -
+      * a blank line currency defaults to it, but a basket with lines
+      * priced in genuinely different currencies cannot be struck
+      * accurately without a conversion rate, so it is rejected
+      * outright rather than blending incompatible amounts together.
+       1060-VALIDATE-LINE-CURRENCIES.
+           MOVE 1 TO i.
+           PERFORM 1065-VALIDATE-ONE-LINE-CURRENCY THRU 1065-EXIT
+               UNTIL i > item-count OR mixed-currency-rejected.
+       1060-EXIT.
+           EXIT.
+
+       1065-VALIDATE-ONE-LINE-CURRENCY.
+           IF line-currency-code(i) = SPACES
+               MOVE currency-code TO line-currency-code(i)
+           END-IF.
+           IF line-currency-code(i) NOT = currency-code
+               MOVE 'Y' TO mixed-currency-flag
+               DISPLAY 'TOTAL: BASKET [' basket-id
+                   '] REJECTED - ITEM [' item-code(i)
+                   '] IS IN [' line-currency-code(i)
+                   '] BUT BASKET CURRENCY IS [' currency-code ']'
+           END-IF.
+           ADD 1 TO i.
+       1065-EXIT.
+           EXIT.
+
+       2000-TOTAL-LINES.
+           PERFORM 2100-TOTAL-ONE-LINE THRU 2100-EXIT
+               UNTIL i > item-count.
+       2000-EXIT.
+           EXIT.
+
+       2100-TOTAL-ONE-LINE.
+           MOVE 'N' TO line-rejected(i).
+           PERFORM 2050-VALIDATE-LINE-QUANTITY THRU 2050-EXIT.
+           IF NOT line-was-rejected(i)
+               MULTIPLY unitprice(i) BY quantity(i)
+                   GIVING line-gross ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 2055-REJECT-LINE-OVERFLOW THRU 2055-EXIT
+               END-MULTIPLY
+           END-IF.
+           IF line-was-rejected(i)
+               MOVE ZERO TO line-total(i)
+           ELSE
+               MOVE line-gross TO line-net
+               PERFORM 2110-APPLY-LINE-OFFER THRU 2110-EXIT
+               PERFORM 2120-APPLY-LINE-DISCOUNT THRU 2120-EXIT
+               MOVE line-net TO line-total(i)
+               ADD line-net TO total
+                   ON SIZE ERROR
+                       PERFORM 2065-FLAG-TOTAL-OVERFLOW THRU 2065-EXIT
+               END-ADD
+               PERFORM 2130-ACCUMULATE-LINE-TAX THRU 2130-EXIT
+           END-IF.
+           ADD 1 TO i.
+       2100-EXIT.
+           EXIT.
+
+      * A keying mistake or a bad return entry can leave a negative,
+      * zero, or absurdly large quantity on a line; such lines are
+      * excluded from the total rather than silently distorting it.
+       2050-VALIDATE-LINE-QUANTITY.
+           IF quantity(i) <= 0 OR quantity(i) > max-line-quantity
+               MOVE 'Y' TO line-rejected(i)
+               ADD 1 TO rejected-count
+               IF first-rejected-item = SPACES
+                   MOVE item-code(i) TO first-rejected-item
+               END-IF
+               DISPLAY 'TOTAL: REJECTED LINE - ITEM [' item-code(i)
+                   '] QUANTITY ' quantity(i)
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      * unitprice times quantity cannot actually exceed line-gross's
+      * width given their own PICs, but the line is rejected the same
+      * way a bad quantity is rather than trusting that silently if
+      * either field's limits ever change.
+       2055-REJECT-LINE-OVERFLOW.
+           MOVE 'Y' TO line-rejected(i).
+           ADD 1 TO rejected-count.
+           IF first-rejected-item = SPACES
+               MOVE item-code(i) TO first-rejected-item
+           END-IF.
+           DISPLAY 'TOTAL: REJECTED LINE - ITEM [' item-code(i)
+               '] VALUE OVERFLOWED LINE-GROSS'.
+       2055-EXIT.
+           EXIT.
+
+      * total cannot actually overflow its own width given line-net's
+      * cap and the 500-line basket limit, but an overflow here is
+      * flagged the same way an oversized basket is rather than left
+      * to wrap silently if those limits ever change.
+       2065-FLAG-TOTAL-OVERFLOW.
+           MOVE 'Y' TO fraud-flag.
+           MOVE 'BASKET TOTAL OVERFLOWED' TO fraud-reason.
+           DISPLAY 'TOTAL: BASKET [' basket-id
+               '] TOTAL OVERFLOWED - FIGURES UNRELIABLE'.
+       2065-EXIT.
+           EXIT.
+
+      * "N-for-the-price-of-(N-1)" style offers, e.g. 3-for-2: every
+      * line-offer-qty units bought gives one of them free.
+       2110-APPLY-LINE-OFFER.
+           IF line-offer-qty(i) > 0
+               DIVIDE quantity(i) BY line-offer-qty(i)
+                   GIVING free-units
+               COMPUTE line-net ROUNDED =
+                   line-net - (free-units * unitprice(i))
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2120-APPLY-LINE-DISCOUNT.
+           IF line-discount-pct(i) > 100
+               DISPLAY 'TOTAL: LINE DISCOUNT FOR ITEM [' item-code(i)
+                   '] EXCEEDS 100% - CAPPED AT 100%'
+               MOVE 100 TO line-discount-pct(i)
+           END-IF.
+           IF line-discount-pct(i) > 0
+               COMPUTE line-net ROUNDED =
+                   line-net * (1 - (line-discount-pct(i) / 100))
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      * VAT is accrued per rate on the line's net (post-discount)
+      * amount; zero-rated lines contribute nothing.
+       2130-ACCUMULATE-LINE-TAX.
+           EVALUATE TRUE
+               WHEN line-tax-standard(i)
+                   COMPUTE line-tax ROUNDED =
+                       line-net * (vat-standard-rate / 100)
+                   ADD line-tax TO tax-standard-amount
+               WHEN line-tax-reduced(i)
+                   COMPUTE line-tax ROUNDED =
+                       line-net * (vat-reduced-rate / 100)
+                   ADD line-tax TO tax-reduced-amount
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2130-EXIT.
+           EXIT.
+
+      * A whole-basket discount is applied proportionally to both the
+      * subtotal and the VAT accrued so far, so tax stays in step with
+      * what the customer is actually charged.
+       3000-APPLY-BASKET-DISCOUNT.
+           IF basket-discount-pct > 100
+               DISPLAY 'TOTAL: BASKET [' basket-id
+                   '] DISCOUNT EXCEEDS 100% - CAPPED AT 100%'
+               MOVE 100 TO basket-discount-pct
+           END-IF.
+           IF basket-discount-pct > 0
+               COMPUTE discount-factor ROUNDED =
+                   1 - (basket-discount-pct / 100)
+               COMPUTE total ROUNDED = total * discount-factor
+               COMPUTE tax-standard-amount ROUNDED =
+                   tax-standard-amount * discount-factor
+               COMPUTE tax-reduced-amount ROUNDED =
+                   tax-reduced-amount * discount-factor
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-CALCULATE-TAX.
+           ADD tax-standard-amount tax-reduced-amount
+               GIVING tax-amount.
+           ADD total tax-amount GIVING total-with-tax.
+       4000-EXIT.
+           EXIT.
+
+      * A basket whose value, or whose number of rejected lines, is
+      * out of the ordinary is marked for review - it is still totaled
+      * and passed back, but a human should look at it before the
+      * figure is relied on.
+       4500-FLAG-FRAUD.
+           IF total-with-tax > fraud-value-threshold
+               MOVE 'Y' TO fraud-flag
+               MOVE 'BASKET VALUE EXCEEDS LIMIT' TO fraud-reason
+               DISPLAY 'TOTAL: FRAUD CHECK - BASKET [' basket-id
+                   '] VALUE ' total-with-tax ' EXCEEDS THRESHOLD'
+           END-IF.
+           IF rejected-count > fraud-rejected-threshold
+               MOVE 'Y' TO fraud-flag
+               MOVE 'EXCESSIVE REJECTED LINES' TO fraud-reason
+               DISPLAY 'TOTAL: FRAUD CHECK - BASKET [' basket-id
+                   '] HAS ' rejected-count ' REJECTED LINES'
+           END-IF.
+           MOVE 1 TO i.
+           PERFORM 4550-FLAG-LINE-FRAUD THRU 4550-EXIT
+               UNTIL i > item-count.
+       4500-EXIT.
+           EXIT.
+
+      * A single line whose value is out of the ordinary is flagged
+      * the same way an oversized basket total is, even when the
+      * basket as a whole is unremarkable.
+       4550-FLAG-LINE-FRAUD.
+           IF line-total(i) > fraud-line-value-threshold
+               MOVE 'Y' TO fraud-flag
+               MOVE 'LINE VALUE EXCEEDS LIMIT' TO fraud-reason
+               DISPLAY 'TOTAL: FRAUD CHECK - BASKET [' basket-id
+                   '] ITEM [' item-code(i) '] VALUE ' line-total(i)
+                   ' EXCEEDS THRESHOLD'
+           END-IF.
+           ADD 1 TO i.
+       4550-EXIT.
+           EXIT.
+
+      * Points are earned on the tax-inclusive total at the published
+      * earn rate, truncated to whole points, and only for a basket
+      * rung up against a loyalty card - there is no account to credit
+      * otherwise.
+       4700-CALCULATE-LOYALTY-POINTS.
+           IF loyalty-card-id NOT = SPACES
+               COMPUTE loyalty-points-earned =
+                   total-with-tax * loyalty-earn-rate
+           END-IF.
+       4700-EXIT.
+           EXIT.
+
+       5000-WRITE-AUDIT-LOG.
+           ACCEPT audit-date FROM DATE YYYYMMDD.
+           ACCEPT audit-time FROM TIME.
+           MOVE audit-date        TO aud-date.
+           MOVE audit-time        TO aud-time.
+           MOVE basket-id         TO aud-basket-id.
+           MOVE currency-code     TO aud-currency-code.
+           MOVE item-count        TO aud-item-count.
+           MOVE total             TO aud-total.
+           MOVE tax-amount        TO aud-tax-amount.
+           MOVE total-with-tax    TO aud-total-with-tax.
+           MOVE rejected-count    TO aud-rejected-count.
+           MOVE fraud-flag        TO aud-fraud-flag.
+           MOVE loyalty-card-id   TO aud-loyalty-card-id.
+           MOVE loyalty-points-earned TO aud-loyalty-points.
+           OPEN EXTEND audit-log-file.
+           IF audit-log-not-found
+               OPEN OUTPUT audit-log-file
+           END-IF.
+           WRITE audit-record.
+           CLOSE audit-log-file.
+       5000-EXIT.
+           EXIT.
 
-           GOBACK.
        END PROGRAM TOTAL.
