@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:   TEST_CONTEXT
+      * Purpose:    Running counters shared between BASKET-TEST and
+      *             ASSERT_EQUAL for the duration of a test run.
+      ******************************************************************
+       01  test-context.
+           05  passes      PIC 9(04) VALUE ZERO.
+           05  fails       PIC 9(04) VALUE ZERO.
+           05  totalRun    PIC 9(04) VALUE ZERO.
