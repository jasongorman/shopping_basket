@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:   AUDIT_RECORD
+      * Purpose:    One entry in the TOTAL audit log — written for
+      *             every basket totaled, by whichever program called
+      *             TOTAL, so the figures it produced can be traced
+      *             and reconciled after the fact.
+      * Modification History:
+      *   - aud-total/aud-tax-amount/aud-total-with-tax widened to 12
+      *     integer digits to match total_params.cpy, so a large
+      *     basket's audit entry does not wrap back around before a
+      *     figure it carried in full ever reaches the log.
+      ******************************************************************
+       01  audit-record.
+           05  aud-date            PIC 9(08).
+           05  aud-time            PIC 9(08).
+           05  aud-basket-id       PIC X(10).
+           05  aud-currency-code   PIC X(03).
+           05  aud-item-count      PIC 9(04).
+           05  aud-total           PIC 9(12)V9(2).
+           05  aud-tax-amount      PIC 9(12)V9(2).
+           05  aud-total-with-tax  PIC 9(12)V9(2).
+           05  aud-rejected-count  PIC 9(04).
+           05  aud-fraud-flag      PIC X(01).
+           05  aud-loyalty-card-id PIC X(12).
+           05  aud-loyalty-points  PIC 9(06).
