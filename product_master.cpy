@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:   PRODUCT_MASTER
+      * Purpose:    Record layout for the product master file, keyed
+      *             by item/SKU code, used to resolve unit prices
+      *             instead of having every caller supply its own.
+      ******************************************************************
+       01  product-master-record.
+           05  prod-code       PIC X(10).
+           05  prod-price      PIC 9(06)V9(2).
