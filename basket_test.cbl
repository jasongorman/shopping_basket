@@ -1,18 +1,141 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Regression suite for TOTAL, run by invoking each
+      *             test paragraph and checking its result with
+      *             ASSERT_EQUAL.
+      * Tectonics: cobc
+      * Modification History:
+      *   - TESTRESULTS cleared at the start of the run so ASSERT_EQUAL
+      *     can append one CSV line per check for CI to pick up, rather
+      *     than accumulating results across separate runs.
+      *   - Coverage added for mixed-currency rejection, basket/line
+      *     fraud flagging, loyalty points, and BASKET-MERGE/
+      *     BASKET-SPLIT, none of which had a regression test yet even
+      *     though all of it is driven through plain CALLs the same as
+      *     every other test here.
+      *   - expected/actual-flag widened to 12 integer digits to match
+      *     total_params.cpy and ASSERT_EQUAL's own linkage.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASKET-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT test-result-file ASSIGN TO "TESTRESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  test-result-file.
+       01  test-result-line   PIC X(80).
        WORKING-STORAGE SECTION.
        COPY 'total_params.cpy'.
        COPY 'test_context.cpy'.
-       01  expected    PIC 9(04)V9(2).
+       01  expected    PIC 9(12)V9(2).
+       01  actual-flag PIC 9(12)V9(2).
+       01  j           PIC 9(04) COMP.
+       01  current-test-name PIC X(30) VALUE SPACES.
+       01  merge-status PIC X(01) VALUE 'N'.
+           88  merge-was-rejected  VALUE 'Y'.
+       01  split-at-count PIC 9(04) COMP.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-x1==
+           ==total==               BY ==total-x1==
+           ==tax-summary==         BY ==tax-summary-x1==
+           ==validation-summary==  BY ==validation-summary-x1==
+           ==loyalty-summary==     BY ==loyalty-summary-x1==
+           ==basket-id==           BY ==basket-id-x1==
+           ==currency-code==       BY ==currency-code-x1==
+           ==item-count==          BY ==item-count-x1==
+           ==basket-discount-pct== BY ==basket-discount-pct-x1==
+           ==basket-idx==          BY ==basket-idx-x1==
+           ==item-code==           BY ==item-code-x1==
+           ==unitprice==           BY ==unitprice-x1==
+           ==quantity==            BY ==quantity-x1==
+           ==line-discount-pct==   BY ==line-discount-pct-x1==
+           ==line-offer-qty==      BY ==line-offer-qty-x1==
+           ==line-currency-code==  BY ==line-currency-code-x1==
+           ==line-tax-code==       BY ==line-tax-code-x1==
+           ==loyalty-card-id==     BY ==loyalty-card-id-x1==
+           ==total-with-tax==      BY ==total-with-tax-x1==
+           ==fraud-suspected==     BY ==fraud-suspected-x1==
+           ==mixed-currency-rejected==
+               BY ==mixed-currency-rejected-x1==
+           ==loyalty-points-earned==BY ==loyalty-points-earned-x1==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-x2==
+           ==total==               BY ==total-x2==
+           ==tax-summary==         BY ==tax-summary-x2==
+           ==validation-summary==  BY ==validation-summary-x2==
+           ==loyalty-summary==     BY ==loyalty-summary-x2==
+           ==basket-id==           BY ==basket-id-x2==
+           ==currency-code==       BY ==currency-code-x2==
+           ==item-count==          BY ==item-count-x2==
+           ==basket-discount-pct== BY ==basket-discount-pct-x2==
+           ==basket-idx==          BY ==basket-idx-x2==
+           ==item-code==           BY ==item-code-x2==
+           ==unitprice==           BY ==unitprice-x2==
+           ==quantity==            BY ==quantity-x2==
+           ==line-discount-pct==   BY ==line-discount-pct-x2==
+           ==line-offer-qty==      BY ==line-offer-qty-x2==
+           ==line-currency-code==  BY ==line-currency-code-x2==
+           ==line-tax-code==       BY ==line-tax-code-x2==
+           ==loyalty-card-id==     BY ==loyalty-card-id-x2==
+           ==total-with-tax==      BY ==total-with-tax-x2==
+           ==fraud-suspected==     BY ==fraud-suspected-x2==
+           ==mixed-currency-rejected==
+               BY ==mixed-currency-rejected-x2==
+           ==loyalty-points-earned==BY ==loyalty-points-earned-x2==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-x3==
+           ==total==               BY ==total-x3==
+           ==tax-summary==         BY ==tax-summary-x3==
+           ==validation-summary==  BY ==validation-summary-x3==
+           ==loyalty-summary==     BY ==loyalty-summary-x3==
+           ==basket-id==           BY ==basket-id-x3==
+           ==currency-code==       BY ==currency-code-x3==
+           ==item-count==          BY ==item-count-x3==
+           ==basket-discount-pct== BY ==basket-discount-pct-x3==
+           ==basket-idx==          BY ==basket-idx-x3==
+           ==item-code==           BY ==item-code-x3==
+           ==unitprice==           BY ==unitprice-x3==
+           ==quantity==            BY ==quantity-x3==
+           ==line-discount-pct==   BY ==line-discount-pct-x3==
+           ==line-offer-qty==      BY ==line-offer-qty-x3==
+           ==line-currency-code==  BY ==line-currency-code-x3==
+           ==line-tax-code==       BY ==line-tax-code-x3==
+           ==loyalty-card-id==     BY ==loyalty-card-id-x3==
+           ==total-with-tax==      BY ==total-with-tax-x3==
+           ==fraud-suspected==     BY ==fraud-suspected-x3==
+           ==mixed-currency-rejected==
+               BY ==mixed-currency-rejected-x3==
+           ==loyalty-points-earned==BY ==loyalty-points-earned-x3==.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            OPEN OUTPUT test-result-file.
+            CLOSE test-result-file.
+
             PERFORM EMPTY-BASKET.
             PERFORM SINGLE_ITEM.
             PERFORM TWO_ITEMS.
             PERFORM QUANTITY_TWO.
+            PERFORM LARGE-BASKET.
+            PERFORM LINE-OFFER-THREE-FOR-TWO.
+            PERFORM LINE-PERCENT-DISCOUNT.
+            PERFORM BASKET-PERCENT-DISCOUNT.
+            PERFORM STANDARD-RATE-VAT.
+            PERFORM MIXED-RATE-VAT.
+            PERFORM NEGATIVE-QUANTITY-REJECTED.
+            PERFORM ZERO-QUANTITY-REJECTED.
+            PERFORM EXCESSIVE-QUANTITY-REJECTED.
+            PERFORM CURRENCY-MISMATCH-REJECTED.
+            PERFORM BASKET-FRAUD-FLAG-SET.
+            PERFORM LINE-FRAUD-FLAG-SET.
+            PERFORM LOYALTY-POINTS-AWARDED.
+            PERFORM MERGE-COMBINES-BASKETS.
+            PERFORM MERGE-REJECTS-CURRENCY-MISMATCH.
+            PERFORM SPLIT-DIVIDES-BASKET.
 
             DISPLAY 'Tests passed: ' passes.
             DISPLAY 'Tests failed: ' fails.
@@ -21,26 +144,33 @@
 
        EMPTY-BASKET.
             INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 0 TO item-count.
 
-            CALL 'TOTAL' USING basket, total.
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
 
             MOVE 0 TO expected.
-            CALL 'ASSERT_EQUAL' USING 'EMPTY BASKET',
+            MOVE 'EMPTY BASKET' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
                    expected, total, test-context.
 
        SINGLE_ITEM.
             INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 1 TO item-count.
             MOVE 100 TO unitprice(1).
             Move 1 TO quantity(1).
 
-            CALL 'TOTAL' USING basket, total.
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
             MOVE 100 TO expected.
 
-            CALL 'ASSERT_EQUAL' USING 'SINGLE_ITEM',
+            MOVE 'SINGLE_ITEM' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
                    expected, total, test-context.
 
        TWO_ITEMS.
             INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
 
             MOVE 100 TO unitprice(1).
             MOVE 1 TO quantity(1).
@@ -48,23 +178,389 @@
             MOVE 200 TO unitprice(2).
             MOVE 1 TO quantity(2).
 
-            CALL 'TOTAL' USING basket, total.
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
 
             MOVE 300 TO expected.
-            CALL 'ASSERT_EQUAL' USING 'TWO_ITEMS',
+            MOVE 'TWO_ITEMS' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
                    expected, total, test-context.
 
        QUANTITY_TWO.
             INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 1 TO item-count.
 
             MOVE 100 TO unitprice(1).
             MOVE 2 TO quantity(1).
 
-            CALL 'TOTAL' USING basket, total.
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
 
             MOVE 200 TO expected.
-            CALL 'ASSERT_EQUAL' USING 'TWO_ITEMS',
+            MOVE 'TWO_ITEMS' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       LARGE-BASKET.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 15 TO item-count.
+
+            MOVE 1 TO j
+            PERFORM LARGE-BASKET-LINE
+                UNTIL j > item-count.
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 1500 TO expected.
+            MOVE 'LARGE_BASKET' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       LARGE-BASKET-LINE.
+            MOVE 100 TO unitprice(j).
+            MOVE 1 TO quantity(j).
+            ADD 1 TO j.
+
+       LINE-OFFER-THREE-FOR-TWO.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 1 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 3 TO quantity(1).
+            MOVE 3 TO line-offer-qty(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 200 TO expected.
+            MOVE 'LINE_OFFER_3_FOR_2' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       LINE-PERCENT-DISCOUNT.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 1 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 2 TO quantity(1).
+            MOVE 50.00 TO line-discount-pct(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 100 TO expected.
+            MOVE 'LINE_PERCENT_DISCOUNT' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       BASKET-PERCENT-DISCOUNT.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
+            MOVE 10.00 TO basket-discount-pct.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+
+            MOVE 200 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 270 TO expected.
+            MOVE 'BASKET_PERCENT_DISCOUNT' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       STANDARD-RATE-VAT.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 1 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+            MOVE 'S' TO line-tax-code(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 120 TO expected.
+            MOVE 'STANDARD_RATE_VAT' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total-with-tax, test-context.
+
+       MIXED-RATE-VAT.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+            MOVE 'S' TO line-tax-code(1).
+
+            MOVE 50 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+            MOVE 'Z' TO line-tax-code(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 150 TO expected.
+            MOVE 'MIXED_RATE_VAT_SUBTOTAL' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+            MOVE 170 TO expected.
+            MOVE 'MIXED_RATE_VAT_INC_TAX' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total-with-tax, test-context.
+
+       NEGATIVE-QUANTITY-REJECTED.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE -5 TO quantity(1).
+
+            MOVE 50 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 50 TO expected.
+            MOVE 'NEGATIVE_QTY_REJECTED' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       ZERO-QUANTITY-REJECTED.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 0 TO quantity(1).
+
+            MOVE 50 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 50 TO expected.
+            MOVE 'ZERO_QTY_REJECTED' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
                    expected, total, test-context.
 
+       EXCESSIVE-QUANTITY-REJECTED.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 2 TO item-count.
+
+            MOVE 100 TO unitprice(1).
+            MOVE 501 TO quantity(1).
+
+            MOVE 50 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE 50 TO expected.
+            MOVE 'EXCESSIVE_QTY_REJECTED' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total, test-context.
+
+       CURRENCY-MISMATCH-REJECTED.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 'GBP' TO currency-code.
+            MOVE 2 TO item-count.
+
+            MOVE SPACES TO line-currency-code(1).
+            MOVE 100 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+
+            MOVE 'USD' TO line-currency-code(2).
+            MOVE 50 TO unitprice(2).
+            MOVE 1 TO quantity(2).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            IF mixed-currency-rejected
+                MOVE 1 TO actual-flag
+            ELSE
+                MOVE 0 TO actual-flag
+            END-IF.
+
+            MOVE 1 TO expected.
+            MOVE 'MIXED_CURRENCY_REJECTED' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, actual-flag, test-context.
+
+       BASKET-FRAUD-FLAG-SET.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 'GBP' TO currency-code.
+            MOVE 1 TO item-count.
+
+            MOVE SPACES TO line-currency-code(1).
+            MOVE 6000 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            IF fraud-suspected
+                MOVE 1 TO actual-flag
+            ELSE
+                MOVE 0 TO actual-flag
+            END-IF.
+
+            MOVE 1 TO expected.
+            MOVE 'BASKET_FRAUD_FLAG_SET' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, actual-flag, test-context.
+
+       LINE-FRAUD-FLAG-SET.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 'GBP' TO currency-code.
+            MOVE 1 TO item-count.
+
+            MOVE SPACES TO line-currency-code(1).
+            MOVE 1500 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            IF fraud-suspected
+                MOVE 1 TO actual-flag
+            ELSE
+                MOVE 0 TO actual-flag
+            END-IF.
+
+            MOVE 1 TO expected.
+            MOVE 'LINE_FRAUD_FLAG_SET' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, actual-flag, test-context.
+
+       LOYALTY-POINTS-AWARDED.
+            INITIALIZE basket REPLACING NUMERIC DATA BY ZEROES.
+            MOVE 'GBP' TO currency-code.
+            MOVE 'CARD00001234' TO loyalty-card-id.
+            MOVE 1 TO item-count.
+
+            MOVE SPACES TO line-currency-code(1).
+            MOVE 100 TO unitprice(1).
+            MOVE 1 TO quantity(1).
+
+            CALL 'TOTAL' USING basket, total,
+                tax-summary, validation-summary, loyalty-summary.
+
+            MOVE loyalty-points-earned TO actual-flag.
+            MOVE 120 TO expected.
+            MOVE 'LOYALTY_POINTS_EARNED' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, actual-flag, test-context.
+
+      * BASKET-MERGE and BASKET-SPLIT tests reuse the same three
+      * scratch basket instances (x1/x2/x3) in turn, rather than each
+      * getting its own, so the number of total_params.cpy REPLACING
+      * copies in this file stays small - the tests never run at the
+      * same time, so there is nothing to collide.
+       MERGE-COMBINES-BASKETS.
+            INITIALIZE basket-x1.
+            INITIALIZE basket-x2.
+            MOVE 'BSKTMA' TO basket-id-x1.
+            MOVE 'GBP' TO currency-code-x1.
+            MOVE 1 TO item-count-x1.
+            MOVE SPACES TO line-currency-code-x1(1).
+            MOVE 100 TO unitprice-x1(1).
+            MOVE 1 TO quantity-x1(1).
+
+            MOVE 'BSKTMB' TO basket-id-x2.
+            MOVE 'GBP' TO currency-code-x2.
+            MOVE 1 TO item-count-x2.
+            MOVE SPACES TO line-currency-code-x2(1).
+            MOVE 200 TO unitprice-x2(1).
+            MOVE 1 TO quantity-x2(1).
+
+            CALL 'BASKET-MERGE' USING basket-x1, basket-x2, basket-x3,
+                merge-status.
+
+            CALL 'TOTAL' USING basket-x3, total-x3, tax-summary-x3,
+                validation-summary-x3, loyalty-summary-x3.
+
+            MOVE 300 TO expected.
+            MOVE 'MERGE_COMBINES_BASKETS' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total-x3, test-context.
+
+       MERGE-REJECTS-CURRENCY-MISMATCH.
+            INITIALIZE basket-x1.
+            INITIALIZE basket-x2.
+            MOVE 'BSKTMA' TO basket-id-x1.
+            MOVE 'GBP' TO currency-code-x1.
+            MOVE 1 TO item-count-x1.
+            MOVE SPACES TO line-currency-code-x1(1).
+            MOVE 100 TO unitprice-x1(1).
+            MOVE 1 TO quantity-x1(1).
+
+            MOVE 'BSKTMB' TO basket-id-x2.
+            MOVE 'USD' TO currency-code-x2.
+            MOVE 1 TO item-count-x2.
+            MOVE SPACES TO line-currency-code-x2(1).
+            MOVE 200 TO unitprice-x2(1).
+            MOVE 1 TO quantity-x2(1).
+
+            CALL 'BASKET-MERGE' USING basket-x1, basket-x2, basket-x3,
+                merge-status.
+
+            IF merge-was-rejected
+                MOVE 1 TO actual-flag
+            ELSE
+                MOVE 0 TO actual-flag
+            END-IF.
+
+            MOVE 1 TO expected.
+            MOVE 'MERGE_REJECTS_MISMATCH' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, actual-flag, test-context.
+
+       SPLIT-DIVIDES-BASKET.
+            INITIALIZE basket-x1.
+            MOVE 'BSKTSP' TO basket-id-x1.
+            MOVE 'GBP' TO currency-code-x1.
+            MOVE 3 TO item-count-x1.
+
+            MOVE SPACES TO line-currency-code-x1(1).
+            MOVE 100 TO unitprice-x1(1).
+            MOVE 1 TO quantity-x1(1).
+
+            MOVE SPACES TO line-currency-code-x1(2).
+            MOVE 100 TO unitprice-x1(2).
+            MOVE 1 TO quantity-x1(2).
+
+            MOVE SPACES TO line-currency-code-x1(3).
+            MOVE 100 TO unitprice-x1(3).
+            MOVE 1 TO quantity-x1(3).
+
+            MOVE 2 TO split-at-count.
+            CALL 'BASKET-SPLIT' USING split-at-count, basket-x1,
+                basket-x2, basket-x3.
+
+            CALL 'TOTAL' USING basket-x2, total-x2,
+                tax-summary-x2, validation-summary-x2,
+                loyalty-summary-x2.
+            CALL 'TOTAL' USING basket-x3, total-x3,
+                tax-summary-x3, validation-summary-x3,
+                loyalty-summary-x3.
+
+            MOVE 200 TO expected.
+            MOVE 'SPLIT_FIRST_HALF' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total-x2, test-context.
+
+            MOVE 100 TO expected.
+            MOVE 'SPLIT_SECOND_HALF' TO current-test-name.
+            CALL 'ASSERT_EQUAL' USING current-test-name,
+                   expected, total-x3, test-context.
 
        END PROGRAM BASKET-TEST.
