@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Combine two baskets into one, for the till case
+      *             where a customer merges two trolleys before paying.
+      *             Lines from both source baskets are carried across
+      *             as-is into the merged basket; the caller re-totals
+      *             the merged basket with TOTAL in the usual way.
+      * Tectonics: cobc
+      * Modification History:
+      *   - merge-status added: baskets in different currencies cannot
+      *     be blended into one numerically meaningful total, so the
+      *     merge is now refused outright (merge-status set to 'Y' and
+      *     basket-merged left empty) instead of proceeding under one
+      *     side's currency with only a warning.
+      *   - line-currency-code carried across to the merged basket same
+      *     as every other basket-line field.
+      *   - 1000-INITIALIZE's currency-mismatch check restructured to
+      *     an IF/ELSE so it no longer needs a GO TO to skip past the
+      *     rest of the paragraph.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASKET-MERGE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  i                   PIC 9(04) COMP.
+       LINKAGE SECTION.
+       01  merge-status        PIC X(01) VALUE 'N'.
+           88  merge-rejected      VALUE 'Y'.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-a==
+           ==total==               BY ==total-a==
+           ==tax-summary==         BY ==tax-summary-a==
+           ==validation-summary==  BY ==validation-summary-a==
+           ==loyalty-summary==     BY ==loyalty-summary-a==
+           ==basket-id==           BY ==basket-id-a==
+           ==currency-code==       BY ==currency-code-a==
+           ==item-count==          BY ==item-count-a==
+           ==basket-discount-pct== BY ==basket-discount-pct-a==
+           ==basket-idx==          BY ==basket-idx-a==
+           ==item-code==           BY ==item-code-a==
+           ==unitprice==           BY ==unitprice-a==
+           ==quantity==            BY ==quantity-a==
+           ==line-discount-pct==   BY ==line-discount-pct-a==
+           ==line-offer-qty==      BY ==line-offer-qty-a==
+           ==line-currency-code==  BY ==line-currency-code-a==
+           ==line-tax-code==       BY ==line-tax-code-a==
+           ==loyalty-card-id==     BY ==loyalty-card-id-a==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-b==
+           ==total==               BY ==total-b==
+           ==tax-summary==         BY ==tax-summary-b==
+           ==validation-summary==  BY ==validation-summary-b==
+           ==loyalty-summary==     BY ==loyalty-summary-b==
+           ==basket-id==           BY ==basket-id-b==
+           ==currency-code==       BY ==currency-code-b==
+           ==item-count==          BY ==item-count-b==
+           ==basket-discount-pct== BY ==basket-discount-pct-b==
+           ==basket-idx==          BY ==basket-idx-b==
+           ==item-code==           BY ==item-code-b==
+           ==unitprice==           BY ==unitprice-b==
+           ==quantity==            BY ==quantity-b==
+           ==line-discount-pct==   BY ==line-discount-pct-b==
+           ==line-offer-qty==      BY ==line-offer-qty-b==
+           ==line-currency-code==  BY ==line-currency-code-b==
+           ==line-tax-code==       BY ==line-tax-code-b==
+           ==loyalty-card-id==     BY ==loyalty-card-id-b==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-merged==
+           ==total==               BY ==total-merged==
+           ==tax-summary==         BY ==tax-summary-merged==
+           ==validation-summary==  BY ==validation-summary-merged==
+           ==loyalty-summary==     BY ==loyalty-summary-merged==
+           ==basket-id==           BY ==basket-id-merged==
+           ==currency-code==       BY ==currency-code-merged==
+           ==item-count==          BY ==item-count-merged==
+           ==basket-discount-pct== BY ==basket-discount-pct-merged==
+           ==basket-idx==          BY ==basket-idx-merged==
+           ==item-code==           BY ==item-code-merged==
+           ==unitprice==           BY ==unitprice-merged==
+           ==quantity==            BY ==quantity-merged==
+           ==line-discount-pct==   BY ==line-discount-pct-merged==
+           ==line-offer-qty==      BY ==line-offer-qty-merged==
+           ==line-currency-code==  BY ==line-currency-code-merged==
+           ==line-tax-code==       BY ==line-tax-code-merged==
+           ==loyalty-card-id==     BY ==loyalty-card-id-merged==.
+       PROCEDURE DIVISION USING basket-a, basket-b, basket-merged,
+           merge-status.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT merge-rejected
+               PERFORM 2000-COPY-BASKET-A-LINES THRU 2000-EXIT
+               PERFORM 3000-COPY-BASKET-B-LINES THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+
+       1000-INITIALIZE.
+           INITIALIZE basket-merged.
+           MOVE 'GBP' TO currency-code-merged.
+           MOVE ZERO TO item-count-merged.
+           MOVE 'N' TO merge-status.
+           MOVE basket-id-a TO basket-id-merged.
+           IF currency-code-a NOT = currency-code-b
+               MOVE 'Y' TO merge-status
+               DISPLAY 'BASKET-MERGE: BASKETS [' basket-id-a
+                   '] AND [' basket-id-b
+                   '] ARE IN DIFFERENT CURRENCIES - MERGE REFUSED'
+           ELSE
+               MOVE currency-code-a TO currency-code-merged
+               IF loyalty-card-id-a NOT = SPACES
+                   MOVE loyalty-card-id-a TO loyalty-card-id-merged
+               ELSE
+                   MOVE loyalty-card-id-b TO loyalty-card-id-merged
+               END-IF
+               IF basket-discount-pct-a > 0 OR basket-discount-pct-b > 0
+                   DISPLAY 'BASKET-MERGE: WHOLE-BASKET DISCOUNTS ON ['
+                       basket-id-a '] AND/OR [' basket-id-b
+                       '] ARE NOT CARRIED OVER - RE-APPLY IF STILL DUE'
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-COPY-BASKET-A-LINES.
+           MOVE 1 TO i.
+           PERFORM 2100-COPY-ONE-A-LINE THRU 2100-EXIT
+               UNTIL i > item-count-a.
+       2000-EXIT.
+           EXIT.
+
+      * Lines are appended one at a time, growing item-count-merged as
+      * each is added, the same way BATCH-TOTAL grows a basket line by
+      * line from its transaction file.
+       2100-COPY-ONE-A-LINE.
+           IF item-count-merged < 500
+               ADD 1 TO item-count-merged
+               PERFORM 2110-MOVE-A-LINE THRU 2110-EXIT
+           ELSE
+               DISPLAY 'BASKET-MERGE: MERGED BASKET FULL - ITEM ['
+                   item-code-a(i) '] FROM [' basket-id-a '] DROPPED'
+           END-IF.
+           ADD 1 TO i.
+       2100-EXIT.
+           EXIT.
+
+       2110-MOVE-A-LINE.
+           MOVE item-code-a(i)
+               TO item-code-merged(item-count-merged).
+           MOVE unitprice-a(i)
+               TO unitprice-merged(item-count-merged).
+           MOVE quantity-a(i)
+               TO quantity-merged(item-count-merged).
+           MOVE line-discount-pct-a(i)
+               TO line-discount-pct-merged(item-count-merged).
+           MOVE line-offer-qty-a(i)
+               TO line-offer-qty-merged(item-count-merged).
+           MOVE line-currency-code-a(i)
+               TO line-currency-code-merged(item-count-merged).
+           MOVE line-tax-code-a(i)
+               TO line-tax-code-merged(item-count-merged).
+       2110-EXIT.
+           EXIT.
+
+       3000-COPY-BASKET-B-LINES.
+           MOVE 1 TO i.
+           PERFORM 3100-COPY-ONE-B-LINE THRU 3100-EXIT
+               UNTIL i > item-count-b.
+       3000-EXIT.
+           EXIT.
+
+       3100-COPY-ONE-B-LINE.
+           IF item-count-merged < 500
+               ADD 1 TO item-count-merged
+               PERFORM 3110-MOVE-B-LINE THRU 3110-EXIT
+           ELSE
+               DISPLAY 'BASKET-MERGE: MERGED BASKET FULL - ITEM ['
+                   item-code-b(i) '] FROM [' basket-id-b '] DROPPED'
+           END-IF.
+           ADD 1 TO i.
+       3100-EXIT.
+           EXIT.
+
+       3110-MOVE-B-LINE.
+           MOVE item-code-b(i)
+               TO item-code-merged(item-count-merged).
+           MOVE unitprice-b(i)
+               TO unitprice-merged(item-count-merged).
+           MOVE quantity-b(i)
+               TO quantity-merged(item-count-merged).
+           MOVE line-discount-pct-b(i)
+               TO line-discount-pct-merged(item-count-merged).
+           MOVE line-offer-qty-b(i)
+               TO line-offer-qty-merged(item-count-merged).
+           MOVE line-currency-code-b(i)
+               TO line-currency-code-merged(item-count-merged).
+           MOVE line-tax-code-b(i)
+               TO line-tax-code-merged(item-count-merged).
+       3110-EXIT.
+           EXIT.
+
+       END PROGRAM BASKET-MERGE.
