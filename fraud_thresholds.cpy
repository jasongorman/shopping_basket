@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:   FRAUD_THRESHOLDS
+      * Purpose:    One record of fraud/error thresholds for TOTAL,
+      *             read from an optional FRAUDCFG file so the limits
+      *             can be tuned by the business without recompiling
+      *             the program. TOTAL keeps its own compiled-in
+      *             defaults in force when FRAUDCFG is not present.
+      ******************************************************************
+       01  fraud-thresholds-record.
+           05  ft-fraud-value-threshold       PIC 9(06)V9(2).
+           05  ft-fraud-line-value-threshold  PIC 9(06)V9(2).
+           05  ft-fraud-rejected-threshold    PIC 9(02).
+           05  FILLER                         PIC X(62).
