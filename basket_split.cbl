@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Split one basket into two, for the till case where
+      *             a customer needs to pay for a single shop across
+      *             two tenders. The caller states how many of the
+      *             source basket's leading lines go into the first
+      *             basket; the remainder go into the second. Both
+      *             baskets carry the source basket's id, currency,
+      *             loyalty card and whole-basket discount, since they
+      *             are still the one order, just paid in two parts.
+      * Tectonics: cobc
+      * Modification History:
+      *   - line-currency-code carried across to both halves same as
+      *     every other basket-line field.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASKET-SPLIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  i                   PIC 9(04) COMP.
+       LINKAGE SECTION.
+       01  split-at-count      PIC 9(04) COMP.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-src==
+           ==total==               BY ==total-src==
+           ==tax-summary==         BY ==tax-summary-src==
+           ==validation-summary==  BY ==validation-summary-src==
+           ==loyalty-summary==     BY ==loyalty-summary-src==
+           ==basket-id==           BY ==basket-id-src==
+           ==currency-code==       BY ==currency-code-src==
+           ==item-count==          BY ==item-count-src==
+           ==basket-discount-pct== BY ==basket-discount-pct-src==
+           ==basket-idx==          BY ==basket-idx-src==
+           ==item-code==           BY ==item-code-src==
+           ==unitprice==           BY ==unitprice-src==
+           ==quantity==            BY ==quantity-src==
+           ==line-discount-pct==   BY ==line-discount-pct-src==
+           ==line-offer-qty==      BY ==line-offer-qty-src==
+           ==line-currency-code==  BY ==line-currency-code-src==
+           ==line-tax-code==       BY ==line-tax-code-src==
+           ==loyalty-card-id==     BY ==loyalty-card-id-src==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-first==
+           ==total==               BY ==total-first==
+           ==tax-summary==         BY ==tax-summary-first==
+           ==validation-summary==  BY ==validation-summary-first==
+           ==loyalty-summary==     BY ==loyalty-summary-first==
+           ==basket-id==           BY ==basket-id-first==
+           ==currency-code==       BY ==currency-code-first==
+           ==item-count==          BY ==item-count-first==
+           ==basket-discount-pct== BY ==basket-discount-pct-first==
+           ==basket-idx==          BY ==basket-idx-first==
+           ==item-code==           BY ==item-code-first==
+           ==unitprice==           BY ==unitprice-first==
+           ==quantity==            BY ==quantity-first==
+           ==line-discount-pct==   BY ==line-discount-pct-first==
+           ==line-offer-qty==      BY ==line-offer-qty-first==
+           ==line-currency-code==  BY ==line-currency-code-first==
+           ==line-tax-code==       BY ==line-tax-code-first==
+           ==loyalty-card-id==     BY ==loyalty-card-id-first==.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==              BY ==basket-second==
+           ==total==               BY ==total-second==
+           ==tax-summary==         BY ==tax-summary-second==
+           ==validation-summary==  BY ==validation-summary-second==
+           ==loyalty-summary==     BY ==loyalty-summary-second==
+           ==basket-id==           BY ==basket-id-second==
+           ==currency-code==       BY ==currency-code-second==
+           ==item-count==          BY ==item-count-second==
+           ==basket-discount-pct== BY ==basket-discount-pct-second==
+           ==basket-idx==          BY ==basket-idx-second==
+           ==item-code==           BY ==item-code-second==
+           ==unitprice==           BY ==unitprice-second==
+           ==quantity==            BY ==quantity-second==
+           ==line-discount-pct==   BY ==line-discount-pct-second==
+           ==line-offer-qty==      BY ==line-offer-qty-second==
+           ==line-currency-code==  BY ==line-currency-code-second==
+           ==line-tax-code==       BY ==line-tax-code-second==
+           ==loyalty-card-id==     BY ==loyalty-card-id-second==.
+       PROCEDURE DIVISION USING split-at-count, basket-src,
+           basket-first, basket-second.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-COPY-FIRST-LINES THRU 2000-EXIT.
+           PERFORM 3000-COPY-SECOND-LINES THRU 3000-EXIT.
+           GOBACK.
+
+      * Both halves carry the source basket's identity, currency,
+      * loyalty card and whole-basket discount forward unchanged -
+      * they are still the one order, split only for payment.
+       1000-INITIALIZE.
+           INITIALIZE basket-first.
+           INITIALIZE basket-second.
+           MOVE basket-id-src           TO basket-id-first.
+           MOVE basket-id-src           TO basket-id-second.
+           MOVE currency-code-src       TO currency-code-first.
+           MOVE currency-code-src       TO currency-code-second.
+           MOVE loyalty-card-id-src     TO loyalty-card-id-first.
+           MOVE loyalty-card-id-src     TO loyalty-card-id-second.
+           MOVE basket-discount-pct-src TO basket-discount-pct-first.
+           MOVE basket-discount-pct-src TO basket-discount-pct-second.
+           MOVE ZERO TO item-count-first.
+           MOVE ZERO TO item-count-second.
+           IF split-at-count > item-count-src
+               DISPLAY 'BASKET-SPLIT: SPLIT POINT ' split-at-count
+                   ' EXCEEDS BASKET [' basket-id-src
+                   '] ITEM COUNT ' item-count-src
+                   ' - ALL LINES GO TO THE FIRST BASKET'
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * Lines up to and including split-at-count go to the first
+      * basket, built up one line at a time the same way BATCH-TOTAL
+      * grows a basket line by line from its transaction file.
+       2000-COPY-FIRST-LINES.
+           MOVE 1 TO i.
+           PERFORM 2100-COPY-ONE-FIRST-LINE THRU 2100-EXIT
+               UNTIL i > item-count-src OR i > split-at-count.
+       2000-EXIT.
+           EXIT.
+
+       2100-COPY-ONE-FIRST-LINE.
+           ADD 1 TO item-count-first.
+           MOVE item-code-src(i)
+               TO item-code-first(item-count-first).
+           MOVE unitprice-src(i)
+               TO unitprice-first(item-count-first).
+           MOVE quantity-src(i)
+               TO quantity-first(item-count-first).
+           MOVE line-discount-pct-src(i)
+               TO line-discount-pct-first(item-count-first).
+           MOVE line-offer-qty-src(i)
+               TO line-offer-qty-first(item-count-first).
+           MOVE line-currency-code-src(i)
+               TO line-currency-code-first(item-count-first).
+           MOVE line-tax-code-src(i)
+               TO line-tax-code-first(item-count-first).
+           ADD 1 TO i.
+       2100-EXIT.
+           EXIT.
+
+      * Whatever is left goes to the second basket.
+       3000-COPY-SECOND-LINES.
+           PERFORM 3100-COPY-ONE-SECOND-LINE THRU 3100-EXIT
+               UNTIL i > item-count-src.
+       3000-EXIT.
+           EXIT.
+
+       3100-COPY-ONE-SECOND-LINE.
+           ADD 1 TO item-count-second.
+           MOVE item-code-src(i)
+               TO item-code-second(item-count-second).
+           MOVE unitprice-src(i)
+               TO unitprice-second(item-count-second).
+           MOVE quantity-src(i)
+               TO quantity-second(item-count-second).
+           MOVE line-discount-pct-src(i)
+               TO line-discount-pct-second(item-count-second).
+           MOVE line-offer-qty-src(i)
+               TO line-offer-qty-second(item-count-second).
+           MOVE line-currency-code-src(i)
+               TO line-currency-code-second(item-count-second).
+           MOVE line-tax-code-src(i)
+               TO line-tax-code-second(item-count-second).
+           ADD 1 TO i.
+       3100-EXIT.
+           EXIT.
+
+       END PROGRAM BASKET-SPLIT.
