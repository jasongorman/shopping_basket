@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Turn a populated basket into a line-by-line
+      *             itemized receipt, suitable for printing at the
+      *             till or archiving.
+      * Tectonics: cobc
+      * Modification History:
+      *   - Rejected lines (quantity out of range - see TOTAL) now
+      *     print with a REJECTED annotation instead of looking like
+      *     any other line, and are left out of the printed subtotal;
+      *     a LINES REJECTED count is added to the summary when any
+      *     were found.
+      *   - The hand-mirrored tax-summary/validation-summary/
+      *     loyalty-summary working-storage groups are now pulled in
+      *     via COPY REPLACING off total_params.cpy instead of typed
+      *     out by hand, so they can never again drift out of step
+      *     with the copybook's actual layout; a mixed-currency-
+      *     rejected basket now prints a rejection notice instead of
+      *     an ordinary-looking zero total.
+      *   - gross-subtotal/basket-discount-amount and the printed
+      *     amount pictures widened to match total_params.cpy's wider
+      *     line-total/total/tax-amount/total-with-tax fields, so a
+      *     large basket's receipt does not truncate the same figures
+      *     TOTAL now keeps in full.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-RECEIPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT receipt-file ASSIGN TO "RECEIPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  receipt-file.
+       01  receipt-line            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  i                       PIC 9(04) COMP.
+       01  gross-subtotal          PIC 9(12)V9(2) VALUE ZERO.
+       01  basket-discount-amount  PIC 9(12)V9(2) VALUE ZERO.
+       COPY 'total_params.cpy' REPLACING
+           ==basket==                 BY ==rcpt-basket==
+           ==total==                  BY ==rcpt-total==
+           ==tax-summary==            BY ==rcpt-tax-summary==
+           ==validation-summary==     BY ==rcpt-validation-summary==
+           ==loyalty-summary==        BY ==rcpt-loyalty-summary==
+           ==basket-id==              BY ==rcpt-basket-id==
+           ==loyalty-card-id==        BY ==rcpt-loyalty-card-id==
+           ==currency-code==          BY ==rcpt-currency-code==
+           ==item-count==             BY ==rcpt-item-count==
+           ==basket-discount-pct==    BY ==rcpt-basket-discount-pct==
+           ==basket-idx==             BY ==rcpt-basket-idx==
+           ==item-code==              BY ==rcpt-item-code==
+           ==unitprice==              BY ==rcpt-unitprice==
+           ==quantity==               BY ==rcpt-quantity==
+           ==line-discount-pct==      BY ==rcpt-line-discount-pct==
+           ==line-offer-qty==         BY ==rcpt-line-offer-qty==
+           ==line-currency-code==     BY ==rcpt-line-currency-code==
+           ==line-tax-code==          BY ==rcpt-line-tax-code==
+           ==line-total==             BY ==rcpt-line-total==
+           ==line-rejected==          BY ==rcpt-line-rejected==
+           ==line-was-rejected==      BY ==rcpt-line-was-rejected==
+           ==total-currency-code==    BY ==rcpt-total-currency-code==
+           ==tax-standard-amount==    BY ==rcpt-tax-standard-amount==
+           ==tax-reduced-amount==     BY ==rcpt-tax-reduced-amount==
+           ==tax-amount==             BY ==rcpt-tax-amount==
+           ==total-with-tax==         BY ==rcpt-total-with-tax==
+           ==rejected-count==         BY ==rcpt-rejected-count==
+           ==first-rejected-item==    BY ==rcpt-first-rejected-item==
+           ==fraud-flag==             BY ==rcpt-fraud-flag==
+           ==fraud-suspected==        BY ==rcpt-fraud-suspected==
+           ==fraud-reason==           BY ==rcpt-fraud-reason==
+           ==mixed-currency-flag==    BY ==rcpt-mixed-currency-flag==
+           ==mixed-currency-rejected==
+               BY ==rcpt-mixed-currency-rejected==
+           ==loyalty-points-earned==  BY ==rcpt-loyalty-points-earned==.
+       01  rpt-heading-line.
+           05  FILLER              PIC X(20) VALUE 'ITEM'.
+           05  FILLER              PIC X(08) VALUE 'QTY'.
+           05  FILLER              PIC X(12) VALUE 'UNIT PRICE'.
+           05  FILLER              PIC X(12) VALUE 'LINE TOTAL'.
+       01  rpt-detail-line.
+           05  rpt-detail-item      PIC X(20).
+           05  rpt-detail-qty       PIC ZZZ9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  rpt-detail-price     PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  rpt-detail-total     PIC ZZZ,ZZZ,ZZ9.99.
+       01  rpt-rejected-line.
+           05  rpt-rejected-item    PIC X(20).
+           05  FILLER              PIC X(34)
+                   VALUE '*** REJECTED - NOT INCLUDED ***'.
+       01  rpt-summary-line.
+           05  rpt-summary-label    PIC X(24).
+           05  rpt-summary-amount   PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  rpt-rejected-summary-line.
+           05  FILLER              PIC X(16)
+                   VALUE 'LINES REJECTED: '.
+           05  rpt-rejected-summary-count PIC ZZZ9.
+       01  rpt-currency-line.
+           05  FILLER              PIC X(10) VALUE 'CURRENCY: '.
+           05  rpt-currency-code    PIC X(03).
+       01  rpt-points-line.
+           05  FILLER              PIC X(24)
+                   VALUE 'LOYALTY POINTS EARNED: '.
+           05  rpt-points-earned    PIC ZZZ,ZZ9.
+       LINKAGE SECTION.
+       COPY 'total_params.cpy'.
+       PROCEDURE DIVISION USING basket.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PRINT-LINES THRU 2000-EXIT.
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL 'TOTAL' USING basket, rcpt-total,
+               rcpt-tax-summary, rcpt-validation-summary,
+               rcpt-loyalty-summary.
+           OPEN OUTPUT receipt-file.
+           MOVE rcpt-total-currency-code TO rpt-currency-code.
+           MOVE rpt-currency-line TO receipt-line.
+           WRITE receipt-line.
+           MOVE rpt-heading-line TO receipt-line.
+           WRITE receipt-line.
+           MOVE 1 TO i.
+           MOVE ZERO TO gross-subtotal.
+       1000-EXIT.
+           EXIT.
+
+       2000-PRINT-LINES.
+           PERFORM 2100-PRINT-ONE-LINE THRU 2100-EXIT
+               UNTIL i > item-count.
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-ONE-LINE.
+           IF line-was-rejected(i)
+               MOVE item-code(i) TO rpt-rejected-item
+               MOVE rpt-rejected-line TO receipt-line
+               WRITE receipt-line
+           ELSE
+               MOVE item-code(i)    TO rpt-detail-item
+               MOVE quantity(i)     TO rpt-detail-qty
+               MOVE unitprice(i)    TO rpt-detail-price
+               MOVE line-total(i)   TO rpt-detail-total
+               MOVE rpt-detail-line  TO receipt-line
+               WRITE receipt-line
+               ADD line-total(i) TO gross-subtotal
+           END-IF.
+           ADD 1 TO i.
+       2100-EXIT.
+           EXIT.
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO receipt-line.
+           WRITE receipt-line.
+
+           IF rcpt-mixed-currency-rejected
+               STRING '*** BASKET REJECTED: LINES DO NOT SHARE ONE '
+                   'COMMON CURRENCY - NOT TOTALED ***' DELIMITED BY
+                   SIZE INTO receipt-line
+               WRITE receipt-line
+           ELSE
+               PERFORM 3100-PRINT-TOTALS THRU 3100-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-TOTALS.
+           IF basket-discount-pct > 0
+               SUBTRACT rcpt-total FROM gross-subtotal
+                   GIVING basket-discount-amount
+               MOVE 'SUBTOTAL' TO rpt-summary-label
+               MOVE gross-subtotal TO rpt-summary-amount
+               MOVE rpt-summary-line TO receipt-line
+               WRITE receipt-line
+               MOVE 'BASKET DISCOUNT' TO rpt-summary-label
+               MOVE basket-discount-amount TO rpt-summary-amount
+               MOVE rpt-summary-line TO receipt-line
+               WRITE receipt-line
+           END-IF.
+
+           MOVE 'NET TOTAL' TO rpt-summary-label.
+           MOVE rcpt-total TO rpt-summary-amount.
+           MOVE rpt-summary-line TO receipt-line.
+           WRITE receipt-line.
+
+           MOVE 'VAT' TO rpt-summary-label.
+           MOVE rcpt-tax-amount TO rpt-summary-amount.
+           MOVE rpt-summary-line TO receipt-line.
+           WRITE receipt-line.
+
+           MOVE 'TOTAL DUE' TO rpt-summary-label.
+           MOVE rcpt-total-with-tax TO rpt-summary-amount.
+           MOVE rpt-summary-line TO receipt-line.
+           WRITE receipt-line.
+
+           IF loyalty-card-id NOT = SPACES
+               MOVE rcpt-loyalty-points-earned TO rpt-points-earned
+               MOVE rpt-points-line TO receipt-line
+               WRITE receipt-line
+           END-IF.
+
+           IF rcpt-rejected-count > 0
+               MOVE rcpt-rejected-count TO rpt-rejected-summary-count
+               MOVE rpt-rejected-summary-line TO receipt-line
+               WRITE receipt-line
+           END-IF.
+
+           IF rcpt-fraud-suspected
+               MOVE SPACES TO receipt-line
+               WRITE receipt-line
+               STRING '*** FLAGGED FOR REVIEW: ' DELIMITED BY SIZE
+                   rcpt-fraud-reason DELIMITED BY SIZE
+                   INTO receipt-line
+               WRITE receipt-line
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE receipt-file.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM PRINT-RECEIPT.
