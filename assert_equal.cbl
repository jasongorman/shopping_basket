@@ -1,17 +1,48 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:    Compare an expected and actual value for one test
+      *             case, tally the result in test-context, and record
+      *             it as a machine-readable line in TESTRESULTS for
+      *             CI reporting.
       * Tectonics: cobc
+      * Modification History:
+      *   - Each comparison is also appended to TESTRESULTS as a CSV
+      *     line (test name, PASS/FAIL, expected, actual) so a CI
+      *     pipeline can parse the run without scraping DISPLAY output.
+      *   - expected/actual widened to 12 integer digits to match
+      *     total_params.cpy's basket-level totals - a caller passing
+      *     one of those fields by reference needs this program's own
+      *     copy of the picture to be at least as wide, or only the
+      *     leading bytes of the real value would ever be read.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASSERT_EQUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT test-result-file ASSIGN TO "TESTRESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS test-result-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  test-result-file.
+       01  test-result-line   PIC X(80).
        WORKING-STORAGE SECTION.
+       01  test-result-status PIC X(02) VALUE SPACES.
+           88  test-result-not-found  VALUE '35'.
+       01  test-result-fields.
+           05  result-test-name    PIC X(30).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  result-status       PIC X(04).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  result-expected     PIC ZZZZZZZZZZZ9.99.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  result-actual       PIC ZZZZZZZZZZZ9.99.
        LINKAGE SECTION.
        01  test-name   PIC X(30) VALUE SPACES.
-       01  expected    PIC 9(04)V9(2) VALUE ZEROES.
-       01  actual      PIC 9(04)V9(2) VALUE ZEROES.
+       01  expected    PIC 9(12)V9(2) VALUE ZEROES.
+       01  actual      PIC 9(12)V9(2) VALUE ZEROES.
        COPY 'test_context.cpy'.
        PROCEDURE DIVISION USING test-name, expected,
                                        actual, test-context.
@@ -21,10 +52,24 @@
 
             IF actual = expected THEN
                 ADD 1 TO passes
+                MOVE 'PASS' TO result-status
             ELSE
                 ADD 1 TO fails
+                MOVE 'FAIL' TO result-status
                 DISPLAY 'FAILED: ' test-name'. Expected '
-                expected ' but was ' actual.
+                expected ' but was ' actual
+            END-IF.
+
+            MOVE test-name TO result-test-name.
+            MOVE expected  TO result-expected.
+            MOVE actual    TO result-actual.
+            MOVE test-result-fields TO test-result-line.
+            OPEN EXTEND test-result-file.
+            IF test-result-not-found
+                OPEN OUTPUT test-result-file
+            END-IF.
+            WRITE test-result-line.
+            CLOSE test-result-file.
 
             GOBACK.
 
