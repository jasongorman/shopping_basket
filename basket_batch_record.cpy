@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook:   BASKET_BATCH_RECORD
+      * Purpose:    One 80-byte record of the overnight basket batch
+      *             input file. Each basket is a header record
+      *             carrying the basket-id and any whole-basket
+      *             discount, followed by one detail record per
+      *             basket line. REDEFINES gives the header and
+      *             detail records their own view of the same slot.
+      * Modification History:
+      *   - bbr-currency-code added to the header so a basket can be
+      *     submitted in any currency the business trades in; a blank
+      *     code leaves the basket on TOTAL's sterling default.
+      *   - bbr-loyalty-card-id added to the header so a basket rung
+      *     up against a loyalty card earns points through the batch
+      *     run the same as through any other caller of TOTAL.
+      ******************************************************************
+       01  basket-batch-record.
+           05  bbr-record-type         PIC X(01).
+               88  bbr-is-header           VALUE 'H'.
+               88  bbr-is-detail           VALUE 'D'.
+           05  bbr-basket-id           PIC X(10).
+           05  bbr-body                PIC X(69).
+           05  bbr-header-body REDEFINES bbr-body.
+               10  bbr-basket-discount-pct PIC 9(03)V9(2).
+               10  bbr-currency-code       PIC X(03).
+               10  bbr-loyalty-card-id     PIC X(12).
+               10  FILLER                  PIC X(49).
+           05  bbr-detail-body REDEFINES bbr-body.
+               10  bbr-item-code           PIC X(10).
+               10  bbr-unitprice           PIC 9(06)V9(2).
+               10  bbr-quantity            PIC S9(04)
+                       SIGN IS LEADING SEPARATE CHARACTER.
+               10  bbr-line-discount-pct   PIC 9(03)V9(2).
+               10  bbr-line-offer-qty      PIC 9(02).
+               10  bbr-line-tax-code       PIC X(01).
+               10  FILLER                  PIC X(38).
